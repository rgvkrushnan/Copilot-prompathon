@@ -0,0 +1,28 @@
+//CFBSETUP JOB (ACCTNO),'CONVERTFB ONE-TIME SETUP',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME PREREQUISITE for jcl/CONVERTFB.jcl.                 *
+//* Defines the VSAM KSDS backing MSTRFILE (request 007). A      *
+//* COBOL OPEN I-O/OPEN OUTPUT cannot create a VSAM cluster - it  *
+//* must already exist, so this job must run once, successfully, *
+//* before CONVERTFB.jcl is submitted for the first time against *
+//* a new environment. Re-running this job against an existing   *
+//* cluster fails IDCAMS with DUPLICATE DATA SET NAME - that is   *
+//* expected and harmless; it just means setup already happened. *
+//*--------------------------------------------------------------*
+//DEFMSTR  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER -
+      (NAME(PROD.CONVERTFB.MASTER) -
+      INDEXED -
+      KEYS(10 0) -
+      RECORDSIZE(80 80) -
+      TRACKS(10 5) -
+      FREESPACE(10 10) -
+      SHAREOPTIONS(2 3)) -
+      DATA -
+      (NAME(PROD.CONVERTFB.MASTER.DATA)) -
+      INDEX -
+      (NAME(PROD.CONVERTFB.MASTER.INDEX))
+/*
