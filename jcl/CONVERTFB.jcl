@@ -0,0 +1,84 @@
+//CONVFB   JOB (ACCTNO),'VB TO FB CONVERT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=CONVERT
+//*--------------------------------------------------------------*
+//* CONVERTFB BATCH STREAM                                       *
+//* Converts INPUT.VB.DATASET (variable) to OUTPUT.FB.DATASET    *
+//* (fixed) plus the suspense, audit and account master files.   *
+//*                                                               *
+//* RESTART: if CONVERT abends mid-run, resubmit this same deck  *
+//* with RESTART=CONVERT on the JOB card (already set above) -   *
+//* CONVERTFB reads RESTART-COUNTER from RESTFILE at start       *
+//* and skips the records it already wrote, so REPORT and        *
+//* CLEANUP do not need their own restart handling.               *
+//*                                                               *
+//* GDG: INPUT.VB.DATASET and OUTPUT.FB.DATASET are generation   *
+//* data groups. INFILE reads the current generation (0); OUTFILE*
+//* rolls a new generation (+1) each run so a restart after a    *
+//* failed run still lands in the SAME uncatalogued generation   *
+//* instead of creating a duplicate - see DISP on OUTFILE below. *
+//*--------------------------------------------------------------*
+//CONVERT  EXEC PGM=CONVERTFB
+//STEPLIB  DD DSN=PROD.CONVERTFB.LOADLIB,DISP=SHR
+//INFILE   DD DSN=INPUT.VB.DATASET(0),DISP=SHR
+//OUTFILE  DD DSN=OUTPUT.FB.DATASET(+1),
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RESTFILE DD DSN=PROD.CONVERTFB.RESTART,DISP=SHR
+//RPTFILE  DD DSN=&&RPTDATA,DISP=(,PASS),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//REJFILE  DD DSN=PROD.CONVERTFB.REJECT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CTLFILE  DD DSN=PROD.CONVERTFB.CONTROL,DISP=SHR
+//AUDFILE  DD DSN=PROD.CONVERTFB.AUDIT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* MSTRFILE is a VSAM KSDS - unlike the PS datasets above, it    *
+//* cannot be created by CONVERTFB's own OPEN. It must already    *
+//* exist before the first run of this job stream; run the        *
+//* one-time jcl/CONVERTFBSETUP.jcl IDCAMS job once to DEFINE      *
+//* CLUSTER PROD.CONVERTFB.MASTER before submitting this deck      *
+//* against a new environment.                                    *
+//*--------------------------------------------------------------*
+//MSTRFILE DD DSN=PROD.CONVERTFB.MASTER,DISP=SHR
+//*--------------------------------------------------------------*
+//* STGOUT/STGREJ/STGAUD are scratch staging datasets - CONVERTFB*
+//* buffers converted/reject/audit records here and only commits *
+//* them into OUTFILE/REJFILE/AUDFILE at each checkpoint, so an   *
+//* abend between checkpoints never leaves duplicate records in   *
+//* the real output datasets on restart.                          *
+//*--------------------------------------------------------------*
+//STGOUT   DD UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STGREJ   DD UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STGAUD   DD UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* REPORT copies the passed RPTFILE dataset to the distribution *
+//* SYSOUT class. No COND here - CONVERTFB writes a meaningful   *
+//* diagnostic line to RPTFILE (and closes it cleanly) even when *
+//* it sets a nonzero return code, e.g. the record-count mismatch*
+//* (RC=16) or no-op-restart (RC=8) cases, and operators need to *
+//* see that line. A genuine CONVERT abend already bypasses      *
+//* REPORT on its own - JCL skips subsequent steps after an      *
+//* ABEND unless they carry COND=ONLY/EVEN.                      *
+//*--------------------------------------------------------------*
+//REPORT   EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=&&RPTDATA,DISP=(OLD,DELETE)
+//SYSUT2   DD SYSOUT=(R,PRT1)
+//SYSIN    DD DUMMY
+//*--------------------------------------------------------------*
+//* CLEANUP only needs to run when CONVERT finished cleanly - if *
+//* CONVERT did not run at all (restart skipped it) or abended,  *
+//* leave the work files alone for the next restart attempt.     *
+//*--------------------------------------------------------------*
+//CLEANUP  EXEC PGM=IEFBR14,COND=((0,NE,CONVERT),(0,NE,REPORT))
+//OLDGEN   DD DSN=OUTPUT.FB.DATASET(-1),DISP=(OLD,UNCATLG)
