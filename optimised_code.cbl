@@ -1,4 +1,6 @@
-Optimized COBOL Program (CONVERTFB)
+      >>SOURCE FORMAT FREE
+      *> CONVERTFB - converts VB transaction input to FB output,
+      *> with restart/checkpoint support for the overnight batch window.
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CONVERTFB.
 ENVIRONMENT DIVISION.
@@ -8,9 +10,26 @@ FILE-CONTROL.
         ORGANIZATION IS SEQUENTIAL.
     SELECT OUTFILE ASSIGN TO 'OUTPUT.FB.DATASET'
         ORGANIZATION IS SEQUENTIAL.
-    SELECT RESTARTFILE ASSIGN TO 'RESTART.TABLE'
+    SELECT RESTFILE ASSIGN TO 'RESTART.TABLE'
         ORGANIZATION IS SEQUENTIAL.
-    SELECT REPORTFILE ASSIGN TO 'REPORT.DATASET'
+    SELECT RPTFILE ASSIGN TO 'REPORT.DATASET'
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT REJFILE ASSIGN TO 'REJECT.DATASET'
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT CTLFILE ASSIGN TO 'CONTROL.CARD'
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CONTROL-STATUS.
+    SELECT AUDFILE ASSIGN TO 'AUDIT.DATASET'
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT MSTRFILE ASSIGN TO 'ACCOUNT.MASTER.DATASET'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS MAST-ACCOUNT-NUMBER.
+    SELECT STGOUT ASSIGN TO 'STGOUT.WORK'
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT STGREJ ASSIGN TO 'STGREJ.WORK'
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT STGAUD ASSIGN TO 'STGAUD.WORK'
         ORGANIZATION IS SEQUENTIAL.
 
 DATA DIVISION.
@@ -35,24 +54,112 @@ FD  OUTFILE
 
 01  OUT-REC           PIC X(80).
 
-FD  RESTARTFILE
+FD  RESTFILE
     RECORDING MODE IS F
     BLOCK CONTAINS 0 RECORDS
-    RECORD CONTAINS 80 CHARACTERS
+    RECORD CONTAINS 127 CHARACTERS
     LABEL RECORDS ARE STANDARD
     DATA RECORD IS RESTART-REC.
 
 01  RESTART-REC.
-    05  RESTART-COUNTER PIC 9(8).
+    05  RESTART-COUNTER             PIC 9(8).
+    05  RESTART-TOTAL-RECORDS       PIC 9(8).
+    05  RESTART-REJECT-COUNT        PIC 9(8).
+    05  RESTART-GRAND-NET-AMOUNT    PIC S9(11)V99.
+    05  RESTART-LAST-NAME           PIC X(30).
+    05  RESTART-LAST-ACCOUNT-NUMBER PIC X(10).
+    05  RESTART-LAST-TRANS-AMOUNT   PIC S9(9)V99.
+    05  RESTART-LAST-TIMESTAMP      PIC X(20).
+    05  RESTART-ACCT-COUNT          PIC 9(8).
+    05  RESTART-ACCT-NET-AMOUNT     PIC S9(9)V99.
 
-FD  REPORTFILE
+FD  RPTFILE
     RECORDING MODE IS F
     BLOCK CONTAINS 0 RECORDS
-    RECORD CONTAINS 80 CHARACTERS
+    RECORD CONTAINS 133 CHARACTERS
     LABEL RECORDS ARE STANDARD
     DATA RECORD IS REPORT-REC.
 
-01  REPORT-REC        PIC X(80).
+01  REPORT-REC        PIC X(133).
+
+FD  REJFILE
+    RECORDING MODE IS F
+    BLOCK CONTAINS 0 RECORDS
+    RECORD CONTAINS 80 CHARACTERS
+    LABEL RECORDS ARE STANDARD
+    DATA RECORD IS REJECT-REC.
+
+01  REJECT-REC.
+    05  REJ-REASON      PIC X(20).
+    05  REJ-DATA        PIC X(60).
+
+FD  CTLFILE
+    RECORDING MODE IS F
+    BLOCK CONTAINS 0 RECORDS
+    RECORD CONTAINS 80 CHARACTERS
+    LABEL RECORDS ARE STANDARD
+    DATA RECORD IS CONTROL-REC.
+
+01  CONTROL-REC.
+    05  CTL-LIMIT                  PIC 9(8).
+    05  CTL-EXPECTED-COUNT         PIC 9(8).
+    05  CTL-CHECKPOINT-INTERVAL    PIC 9(8).
+    05  FILLER                     PIC X(56).
+
+FD  AUDFILE
+    RECORDING MODE IS F
+    BLOCK CONTAINS 0 RECORDS
+    RECORD CONTAINS 100 CHARACTERS
+    LABEL RECORDS ARE STANDARD
+    DATA RECORD IS AUDIT-REC.
+
+01  AUDIT-REC.
+    05  AUD-ACCOUNT-NUMBER      PIC X(10).
+    05  AUD-NAME                PIC X(30).
+    05  AUD-ORIGINAL-AMOUNT     PIC S9(9)V99.
+    05  AUD-PRIOR-AMOUNT        PIC S9(9)V99.
+    05  AUD-COMBINED-AMOUNT     PIC S9(9)V99.
+    05  AUD-RUN-TIMESTAMP       PIC X(20).
+    05  FILLER                  PIC X(7).
+
+FD  MSTRFILE
+    RECORD CONTAINS 80 CHARACTERS
+    LABEL RECORDS ARE STANDARD
+    DATA RECORD IS MASTER-REC.
+
+01  MASTER-REC.
+    05  MAST-ACCOUNT-NUMBER     PIC X(10).
+    05  MAST-NAME               PIC X(30).
+    05  MAST-LAST-AMOUNT        PIC S9(9)V99.
+    05  MAST-TIMESTAMP          PIC X(20).
+    05  FILLER                  PIC X(9).
+
+FD  STGOUT
+    RECORDING MODE IS F
+    BLOCK CONTAINS 0 RECORDS
+    RECORD CONTAINS 80 CHARACTERS
+    LABEL RECORDS ARE STANDARD
+    DATA RECORD IS STGOUT-REC.
+
+01  STGOUT-REC        PIC X(80).
+
+FD  STGREJ
+    RECORDING MODE IS F
+    BLOCK CONTAINS 0 RECORDS
+    RECORD CONTAINS 80 CHARACTERS
+    LABEL RECORDS ARE STANDARD
+    DATA RECORD IS STGREJ-REC.
+
+01  STGREJ-REC        PIC X(80).
+
+FD  STGAUD
+    RECORDING MODE IS F
+    BLOCK CONTAINS 0 RECORDS
+    RECORD CONTAINS 100 CHARACTERS
+    LABEL RECORDS ARE STANDARD
+    DATA RECORD IS STGAUD-REC.
+
+01  STGAUD-REC        PIC X(100).
 
 WORKING-STORAGE SECTION.
 01  WS-COUNTER        PIC 9(8) VALUE 0.
@@ -70,84 +177,381 @@ WORKING-STORAGE SECTION.
 01  WS-LAST-TIMESTAMP PIC X(20).
 01  WS-ADJUSTED-AMOUNT PIC S9(9)V99.
 01  WS-EOF            PIC X VALUE 'N'.
+01  WS-CHECKPOINT-INTERVAL PIC 9(8) VALUE 1000.
+01  WS-SINCE-CHECKPOINT PIC 9(8) VALUE 0.
+01  WS-RAW-AMOUNT       PIC X(10).
+01  WS-RAW-AMOUNT-NUM REDEFINES WS-RAW-AMOUNT PIC S9(8)V99.
+01  WS-VALID-RECORD     PIC X VALUE 'Y'.
+01  WS-REJECT-REASON    PIC X(20) VALUE SPACES.
+01  WS-REJECT-COUNT     PIC 9(8) VALUE 0.
+01  WS-FIRST-RECORD     PIC X VALUE 'Y'.
+01  WS-ACCT-COUNT       PIC 9(8) VALUE 0.
+01  WS-ACCT-NET-AMOUNT  PIC S9(9)V99 VALUE 0.
+01  WS-GRAND-NET-AMOUNT PIC S9(11)V99 VALUE 0.
+01  WS-CONTROL-STATUS   PIC XX.
+01  WS-EXPECTED-COUNT   PIC 9(8) VALUE 0.
+01  WS-PRIOR-TRANSACTION-AMOUNT PIC S9(9)V99 VALUE 0.
+01  WS-RUN-DATE         PIC X(8).
+01  WS-RUN-TIME         PIC X(8).
+01  WS-RUN-TIMESTAMP    PIC X(20) VALUE SPACES.
+01  WS-PAD-START         PIC 9(4).
+01  WS-PAD-LEN           PIC 9(4).
+01  WS-STAGE-EOF         PIC X VALUE 'N'.
+01  WS-NOOP-RESTART      PIC X VALUE 'N'.
+01  WS-HIT-LIMIT         PIC X VALUE 'N'.
 
 PROCEDURE DIVISION.
 MAIN-PARA.
     OPEN INPUT INFILE
     OPEN OUTPUT OUTFILE
-    OPEN I-O RESTARTFILE
-    OPEN OUTPUT REPORTFILE
+    OPEN I-O RESTFILE
+    OPEN OUTPUT RPTFILE
+    OPEN OUTPUT REJFILE
+    OPEN OUTPUT AUDFILE
+    OPEN I-O MSTRFILE
+    OPEN OUTPUT STGOUT
+    OPEN OUTPUT STGREJ
+    OPEN OUTPUT STGAUD
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE DELIMITED BY SIZE
+           WS-RUN-TIME DELIMITED BY SIZE
+           INTO WS-RUN-TIMESTAMP
+    END-STRING
+    PERFORM INIT-CONTROL
     PERFORM INIT-RESTART
-    PERFORM UNTIL WS-EOF = 'Y'
-        PERFORM READ-AND-CONVERT
+    IF WS-RESTART > 0 AND WS-RESTART >= WS-LIMIT
+        MOVE 'Y' TO WS-NOOP-RESTART
+        MOVE 'Y' TO WS-HIT-LIMIT
+    ELSE
+        PERFORM SKIP-RESTART-RECORDS
+        PERFORM UNTIL WS-EOF = 'Y' OR WS-COUNTER >= WS-LIMIT
+            PERFORM READ-AND-CONVERT
+            IF WS-EOF = 'N'
+                ADD 1 TO WS-COUNTER
+                ADD 1 TO WS-TOTAL-RECORDS
+                ADD 1 TO WS-SINCE-CHECKPOINT
+                IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                    PERFORM FLUSH-STAGING
+                    MOVE 0 TO WS-SINCE-CHECKPOINT
+                END-IF
+            END-IF
+        END-PERFORM
         IF WS-EOF = 'N'
-            ADD 1 TO WS-COUNTER
-            ADD 1 TO WS-TOTAL-RECORDS
-            PERFORM UPDATE-RESTART
+            MOVE 'Y' TO WS-HIT-LIMIT
         END-IF
-    END-PERFORM
+    END-IF
+    PERFORM FLUSH-STAGING
+    IF WS-HIT-LIMIT = 'N'
+        PERFORM CLEAR-RESTART
+    END-IF
     PERFORM REPORT-PARA
     CLOSE INFILE
     CLOSE OUTFILE
-    CLOSE RESTARTFILE
-    CLOSE REPORTFILE
+    CLOSE RESTFILE
+    CLOSE RPTFILE
+    CLOSE REJFILE
+    CLOSE AUDFILE
+    CLOSE MSTRFILE
+    CLOSE STGOUT
+    CLOSE STGREJ
+    CLOSE STGAUD
     STOP RUN.
 
+INIT-CONTROL.
+    OPEN INPUT CTLFILE
+    IF WS-CONTROL-STATUS = '00'
+        READ CTLFILE INTO CONTROL-REC
+            AT END
+                CONTINUE
+            NOT AT END
+                IF CTL-LIMIT > 0
+                    MOVE CTL-LIMIT TO WS-LIMIT
+                END-IF
+                MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                IF CTL-CHECKPOINT-INTERVAL > 0
+                    MOVE CTL-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+                END-IF
+        END-READ
+        CLOSE CTLFILE
+    END-IF.
+
 INIT-RESTART.
-    READ RESTARTFILE INTO RESTART-REC
+    READ RESTFILE INTO RESTART-REC
         AT END
             MOVE 0 TO WS-RESTART
         NOT AT END
             MOVE RESTART-COUNTER TO WS-RESTART
+            MOVE RESTART-TOTAL-RECORDS TO WS-TOTAL-RECORDS
+            MOVE RESTART-REJECT-COUNT TO WS-REJECT-COUNT
+            MOVE RESTART-GRAND-NET-AMOUNT TO WS-GRAND-NET-AMOUNT
+            MOVE RESTART-LAST-NAME TO WS-LAST-NAME
+            MOVE RESTART-LAST-ACCOUNT-NUMBER TO WS-LAST-ACCOUNT-NUMBER
+            MOVE RESTART-LAST-TRANS-AMOUNT TO WS-LAST-TRANSACTION-AMOUNT
+            MOVE RESTART-LAST-TIMESTAMP TO WS-LAST-TIMESTAMP
+            MOVE RESTART-ACCT-COUNT TO WS-ACCT-COUNT
+            MOVE RESTART-ACCT-NET-AMOUNT TO WS-ACCT-NET-AMOUNT
     END-READ
-    MOVE WS-RESTART TO WS-COUNTER.
+    MOVE WS-RESTART TO WS-COUNTER
+    IF WS-RESTART > 0
+        MOVE 'N' TO WS-FIRST-RECORD
+    END-IF.
+
+SKIP-RESTART-RECORDS.
+    IF WS-RESTART > 0
+        PERFORM WS-RESTART TIMES
+            READ INFILE INTO IN-REC
+                AT END
+                    MOVE 'Y' TO WS-EOF
+            END-READ
+        END-PERFORM
+    END-IF.
 
 READ-AND-CONVERT.
     READ INFILE INTO IN-REC
         AT END
             MOVE 'Y' TO WS-EOF
         NOT AT END
-            MOVE IN-DATA(1:30) TO WS-NAME
-            MOVE IN-DATA(31:10) TO WS-ACCOUNT-NUMBER
-            MOVE IN-DATA(41:20) TO WS-TIMESTAMP
-            MOVE IN-DATA(61:10) TO WS-TRANSACTION-AMOUNT
-            IF WS-NAME = WS-LAST-NAME AND WS-ACCOUNT-NUMBER = WS-LAST-ACCOUNT-NUMBER
-                IF WS-TRANSACTION-AMOUNT < 0 AND WS-LAST-TRANSACTION-AMOUNT < 0
-                    ADD WS-TRANSACTION-AMOUNT TO WS-LAST-TRANSACTION-AMOUNT
-                    MOVE WS-LAST-TRANSACTION-AMOUNT TO WS-ADJUSTED-AMOUNT
-                    PERFORM REPORT-REVERSAL
-                ELSE IF WS-TRANSACTION-AMOUNT > 0 AND WS-LAST-TRANSACTION-AMOUNT > 0
-                    ADD WS-TRANSACTION-AMOUNT TO WS-LAST-TRANSACTION-AMOUNT
-                    MOVE WS-LAST-TRANSACTION-AMOUNT TO WS-ADJUSTED-AMOUNT
-                    PERFORM REPORT-REVERSAL
-                END-IF
+            MOVE 'Y' TO WS-VALID-RECORD
+            MOVE SPACES TO WS-REJECT-REASON
+            PERFORM VALIDATE-LENGTH
+            IF WS-VALID-RECORD = 'Y'
+                MOVE IN-DATA(1:30) TO WS-NAME
+                MOVE IN-DATA(31:10) TO WS-ACCOUNT-NUMBER
+                MOVE IN-DATA(41:20) TO WS-TIMESTAMP
+                MOVE IN-DATA(61:10) TO WS-RAW-AMOUNT
+                PERFORM VALIDATE-FIELDS
+            END-IF
+            IF WS-VALID-RECORD = 'N'
+                PERFORM WRITE-REJECT-RECORD
             ELSE
-                MOVE WS-TRANSACTION-AMOUNT TO WS-ADJUSTED-AMOUNT
+                IF WS-NAME = WS-LAST-NAME AND WS-ACCOUNT-NUMBER = WS-LAST-ACCOUNT-NUMBER
+                    IF (WS-TRANSACTION-AMOUNT < 0 AND WS-LAST-TRANSACTION-AMOUNT < 0)
+                       OR (WS-TRANSACTION-AMOUNT > 0 AND WS-LAST-TRANSACTION-AMOUNT > 0)
+                        MOVE WS-LAST-TRANSACTION-AMOUNT TO WS-PRIOR-TRANSACTION-AMOUNT
+                        ADD WS-TRANSACTION-AMOUNT TO WS-LAST-TRANSACTION-AMOUNT
+                        MOVE WS-LAST-TRANSACTION-AMOUNT TO WS-ADJUSTED-AMOUNT
+                        PERFORM REPORT-REVERSAL
+                        PERFORM WRITE-AUDIT-RECORD
+                    END-IF
+                ELSE
+                    MOVE WS-TRANSACTION-AMOUNT TO WS-ADJUSTED-AMOUNT
+                END-IF
+                MOVE IN-DATA(1:80) TO STGOUT-REC
+                WRITE STGOUT-REC
+                PERFORM CONTROL-BREAK-CHECK
+                MOVE WS-NAME TO WS-LAST-NAME
+                MOVE WS-ACCOUNT-NUMBER TO WS-LAST-ACCOUNT-NUMBER
+                MOVE WS-TRANSACTION-AMOUNT TO WS-LAST-TRANSACTION-AMOUNT
+                MOVE WS-TIMESTAMP TO WS-LAST-TIMESTAMP
+                PERFORM UPDATE-MASTER
             END-IF
-            MOVE IN-DATA(1:80) TO OUT-REC
-            WRITE OUT-REC
-            MOVE WS-NAME TO WS-LAST-NAME
-            MOVE WS-ACCOUNT-NUMBER TO WS-LAST-ACCOUNT-NUMBER
-            MOVE WS-TRANSACTION-AMOUNT TO WS-LAST-TRANSACTION-AMOUNT
-            MOVE WS-TIMESTAMP TO WS-LAST-TIMESTAMP
     END-READ.
 
+VALIDATE-LENGTH.
+    IF IN-LENGTH > 0 AND IN-LENGTH <= 80
+        IF IN-LENGTH < 80
+            COMPUTE WS-PAD-START = IN-LENGTH + 1
+            COMPUTE WS-PAD-LEN = 80 - IN-LENGTH
+            MOVE SPACES TO IN-DATA(WS-PAD-START : WS-PAD-LEN)
+        END-IF
+    ELSE
+        MOVE 'N' TO WS-VALID-RECORD
+        MOVE 'BAD LENGTH' TO WS-REJECT-REASON
+    END-IF.
+
+VALIDATE-FIELDS.
+    IF WS-ACCOUNT-NUMBER NOT NUMERIC
+        MOVE 'N' TO WS-VALID-RECORD
+        MOVE 'INVALID ACCT NO' TO WS-REJECT-REASON
+    ELSE
+        IF WS-RAW-AMOUNT-NUM NOT NUMERIC
+            MOVE 'N' TO WS-VALID-RECORD
+            MOVE 'INVALID AMOUNT' TO WS-REJECT-REASON
+        ELSE
+            MOVE WS-RAW-AMOUNT-NUM TO WS-TRANSACTION-AMOUNT
+        END-IF
+    END-IF.
+
+WRITE-AUDIT-RECORD.
+    MOVE WS-ACCOUNT-NUMBER TO AUD-ACCOUNT-NUMBER
+    MOVE WS-NAME TO AUD-NAME
+    MOVE WS-TRANSACTION-AMOUNT TO AUD-ORIGINAL-AMOUNT
+    MOVE WS-PRIOR-TRANSACTION-AMOUNT TO AUD-PRIOR-AMOUNT
+    MOVE WS-ADJUSTED-AMOUNT TO AUD-COMBINED-AMOUNT
+    MOVE WS-RUN-TIMESTAMP TO AUD-RUN-TIMESTAMP
+    MOVE AUDIT-REC TO STGAUD-REC
+    WRITE STGAUD-REC.
+
+WRITE-REJECT-RECORD.
+    MOVE WS-REJECT-REASON TO REJ-REASON
+    MOVE IN-DATA(1:60) TO REJ-DATA
+    MOVE REJECT-REC TO STGREJ-REC
+    WRITE STGREJ-REC
+    ADD 1 TO WS-REJECT-COUNT.
+
+CONTROL-BREAK-CHECK.
+    IF WS-FIRST-RECORD = 'Y'
+        MOVE 'N' TO WS-FIRST-RECORD
+    ELSE
+        IF WS-ACCOUNT-NUMBER NOT = WS-LAST-ACCOUNT-NUMBER
+            PERFORM WRITE-ACCOUNT-SUBTOTAL
+            MOVE 0 TO WS-ACCT-COUNT
+            MOVE 0 TO WS-ACCT-NET-AMOUNT
+        END-IF
+    END-IF
+    ADD 1 TO WS-ACCT-COUNT
+    ADD WS-TRANSACTION-AMOUNT TO WS-ACCT-NET-AMOUNT
+    ADD WS-TRANSACTION-AMOUNT TO WS-GRAND-NET-AMOUNT.
+
+WRITE-ACCOUNT-SUBTOTAL.
+    MOVE SPACES TO REPORT-REC
+    MOVE 'ACCT SUBTOTAL: ' TO REPORT-REC(1:15)
+    MOVE WS-LAST-ACCOUNT-NUMBER TO REPORT-REC(16:10)
+    MOVE ' RECORDS: ' TO REPORT-REC(26:10)
+    MOVE WS-ACCT-COUNT TO REPORT-REC(36:8)
+    MOVE ' NET AMOUNT: ' TO REPORT-REC(44:14)
+    MOVE WS-ACCT-NET-AMOUNT TO REPORT-REC(58:12)
+    WRITE REPORT-REC.
+
 UPDATE-RESTART.
     MOVE WS-COUNTER TO RESTART-COUNTER
+    MOVE WS-TOTAL-RECORDS TO RESTART-TOTAL-RECORDS
+    MOVE WS-REJECT-COUNT TO RESTART-REJECT-COUNT
+    MOVE WS-GRAND-NET-AMOUNT TO RESTART-GRAND-NET-AMOUNT
+    MOVE WS-LAST-NAME TO RESTART-LAST-NAME
+    MOVE WS-LAST-ACCOUNT-NUMBER TO RESTART-LAST-ACCOUNT-NUMBER
+    MOVE WS-LAST-TRANSACTION-AMOUNT TO RESTART-LAST-TRANS-AMOUNT
+    MOVE WS-LAST-TIMESTAMP TO RESTART-LAST-TIMESTAMP
+    MOVE WS-ACCT-COUNT TO RESTART-ACCT-COUNT
+    MOVE WS-ACCT-NET-AMOUNT TO RESTART-ACCT-NET-AMOUNT
     REWRITE RESTART-REC.
 
+CLEAR-RESTART.
+    MOVE 0 TO RESTART-COUNTER
+    MOVE 0 TO RESTART-TOTAL-RECORDS
+    MOVE 0 TO RESTART-REJECT-COUNT
+    MOVE 0 TO RESTART-GRAND-NET-AMOUNT
+    MOVE SPACES TO RESTART-LAST-NAME
+    MOVE SPACES TO RESTART-LAST-ACCOUNT-NUMBER
+    MOVE 0 TO RESTART-LAST-TRANS-AMOUNT
+    MOVE SPACES TO RESTART-LAST-TIMESTAMP
+    MOVE 0 TO RESTART-ACCT-COUNT
+    MOVE 0 TO RESTART-ACCT-NET-AMOUNT
+    REWRITE RESTART-REC.
+
+FLUSH-STAGING.
+    CLOSE STGOUT
+    OPEN INPUT STGOUT
+    MOVE 'N' TO WS-STAGE-EOF
+    PERFORM UNTIL WS-STAGE-EOF = 'Y'
+        READ STGOUT INTO OUT-REC
+            AT END
+                MOVE 'Y' TO WS-STAGE-EOF
+            NOT AT END
+                WRITE OUT-REC
+        END-READ
+    END-PERFORM
+    CLOSE STGOUT
+    OPEN OUTPUT STGOUT
+
+    CLOSE STGREJ
+    OPEN INPUT STGREJ
+    MOVE 'N' TO WS-STAGE-EOF
+    PERFORM UNTIL WS-STAGE-EOF = 'Y'
+        READ STGREJ INTO REJECT-REC
+            AT END
+                MOVE 'Y' TO WS-STAGE-EOF
+            NOT AT END
+                WRITE REJECT-REC
+        END-READ
+    END-PERFORM
+    CLOSE STGREJ
+    OPEN OUTPUT STGREJ
+
+    CLOSE STGAUD
+    OPEN INPUT STGAUD
+    MOVE 'N' TO WS-STAGE-EOF
+    PERFORM UNTIL WS-STAGE-EOF = 'Y'
+        READ STGAUD INTO AUDIT-REC
+            AT END
+                MOVE 'Y' TO WS-STAGE-EOF
+            NOT AT END
+                WRITE AUDIT-REC
+        END-READ
+    END-PERFORM
+    CLOSE STGAUD
+    OPEN OUTPUT STGAUD
+
+    PERFORM UPDATE-RESTART.
+
+UPDATE-MASTER.
+    MOVE WS-ACCOUNT-NUMBER TO MAST-ACCOUNT-NUMBER
+    READ MSTRFILE
+        INVALID KEY
+            MOVE WS-NAME TO MAST-NAME
+            MOVE WS-LAST-TRANSACTION-AMOUNT TO MAST-LAST-AMOUNT
+            MOVE WS-TIMESTAMP TO MAST-TIMESTAMP
+            WRITE MASTER-REC
+                INVALID KEY
+                    CONTINUE
+            END-WRITE
+        NOT INVALID KEY
+            MOVE WS-NAME TO MAST-NAME
+            MOVE WS-LAST-TRANSACTION-AMOUNT TO MAST-LAST-AMOUNT
+            MOVE WS-TIMESTAMP TO MAST-TIMESTAMP
+            REWRITE MASTER-REC
+                INVALID KEY
+                    CONTINUE
+            END-REWRITE
+    END-READ.
+
 REPORT-REVERSAL.
+    MOVE SPACES TO REPORT-REC
     MOVE 'REVERSAL: ' TO REPORT-REC(1:10)
-    MOVE WS-NAME TO REPORT-REC(11:40)
-    MOVE WS-ACCOUNT-NUMBER TO REPORT-REC(41:50)
-    MOVE WS-TIMESTAMP TO REPORT-REC(51:70)
-    MOVE WS-ADJUSTED-AMOUNT TO REPORT-REC(71:80)
+    MOVE WS-NAME TO REPORT-REC(11:30)
+    MOVE WS-ACCOUNT-NUMBER TO REPORT-REC(41:10)
+    MOVE WS-TIMESTAMP TO REPORT-REC(51:20)
+    MOVE WS-ADJUSTED-AMOUNT TO REPORT-REC(71:12)
     WRITE REPORT-REC.
 
 REPORT-PARA.
+    IF WS-ACCT-COUNT > 0
+        PERFORM WRITE-ACCOUNT-SUBTOTAL
+    END-IF
+    MOVE SPACES TO REPORT-REC
+    MOVE 'GRAND TOTAL RECORDS: ' TO REPORT-REC(1:21)
+    MOVE WS-TOTAL-RECORDS TO REPORT-REC(22:8)
+    MOVE ' NET AMOUNT: ' TO REPORT-REC(30:14)
+    MOVE WS-GRAND-NET-AMOUNT TO REPORT-REC(44:14)
+    WRITE REPORT-REC
+    MOVE SPACES TO REPORT-REC
     MOVE 'TOTAL RECORDS: ' TO REPORT-REC(1:15)
-    MOVE WS-TOTAL-RECORDS TO REPORT-REC(16:23)
+    MOVE WS-TOTAL-RECORDS TO REPORT-REC(16:8)
     WRITE REPORT-REC
-    MOVE 'LAST TIMESTAMP: ' TO REPORT-REC(1:15)
-    MOVE WS-LAST-TIMESTAMP TO REPORT-REC(16:35)
-    WRITE REPORT-REC.
+    MOVE SPACES TO REPORT-REC
+    MOVE 'REJECT COUNT: ' TO REPORT-REC(1:14)
+    MOVE WS-REJECT-COUNT TO REPORT-REC(15:8)
+    WRITE REPORT-REC
+    MOVE SPACES TO REPORT-REC
+    MOVE 'LAST TIMESTAMP: ' TO REPORT-REC(1:16)
+    MOVE WS-LAST-TIMESTAMP TO REPORT-REC(17:20)
+    WRITE REPORT-REC
+    IF WS-NOOP-RESTART = 'Y'
+        MOVE SPACES TO REPORT-REC
+        MOVE '*** RESTART POINT ALREADY AT OR PAST LIMIT - NO RECORDS'
+            TO REPORT-REC(1:57)
+        MOVE ' PROCESSED THIS RUN ***' TO REPORT-REC(58:24)
+        WRITE REPORT-REC
+        MOVE 8 TO RETURN-CODE
+    END-IF
+    IF WS-HIT-LIMIT = 'N' AND WS-EXPECTED-COUNT > 0
+            AND WS-EXPECTED-COUNT NOT = WS-TOTAL-RECORDS
+        MOVE SPACES TO REPORT-REC
+        MOVE '*** RECORD COUNT MISMATCH *** EXPECTED: ' TO REPORT-REC(1:41)
+        MOVE WS-EXPECTED-COUNT TO REPORT-REC(42:8)
+        MOVE ' ACTUAL: ' TO REPORT-REC(50:9)
+        MOVE WS-TOTAL-RECORDS TO REPORT-REC(59:8)
+        WRITE REPORT-REC
+        MOVE 16 TO RETURN-CODE
+    END-IF.
